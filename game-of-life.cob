@@ -2,20 +2,125 @@
        identification division.
        program-id. game-of-life.
        author. Esko Luontola
+       environment division.
+       input-output section.
+       file-control.
+           select pattern-file assign to dynamic pattern-file-name
+               organization line sequential
+               file status pattern-file-status.
+           select checkpoint-file assign to dynamic checkpoint-file-name
+               organization line sequential
+               file status checkpoint-file-status.
+           select report-file assign to dynamic report-file-name
+               organization line sequential
+               file status report-file-status.
+           select frame-file assign to dynamic frame-file-name
+               organization line sequential
+               file status frame-file-status.
+           select audit-file assign to dynamic audit-file-name
+               organization line sequential
+               file status audit-file-status.
+           select report-scratch-file assign to dynamic report-scratch-file-name
+               organization line sequential
+               file status report-scratch-file-status.
+           select frame-scratch-file assign to dynamic frame-scratch-file-name
+               organization line sequential
+               file status frame-scratch-file-status.
        data division.
+       file section.
+       fd pattern-file.
+       01 pattern-record.
+           05 pattern-row pic 9(2).
+           05 pattern-column pic 9(2).
+       fd report-file.
+       01 report-record.
+           05 report-generation pic zzzzz9.
+           05 filler pic x(3) value spaces.
+           05 report-live-count pic zzzzz9.
+           05 filler pic x(3) value spaces.
+           05 report-births pic zzzzz9.
+           05 filler pic x(3) value spaces.
+           05 report-deaths pic zzzzz9.
+       fd checkpoint-file.
+       01 checkpoint-data-record pic x(99).
+       01 checkpoint-header-record redefines checkpoint-data-record.
+           05 checkpoint-tag pic x(1).
+           05 checkpoint-generation pic 9(6).
+           05 checkpoint-saved-rows pic 9(2).
+           05 checkpoint-saved-columns pic 9(2).
+           05 checkpoint-header-unused pic x(88).
+       fd frame-file.
+       01 frame-record pic x(99).
+       01 frame-header-record redefines frame-record.
+           05 frame-header-label pic x(11).
+           05 frame-header-generation pic zzzzz9.
+           05 frame-header-unused pic x(82).
+       fd audit-file.
+       01 audit-record pic x(150).
+       01 audit-record-fields redefines audit-record.
+           05 audit-f-date pic 9(8).
+           05 audit-f-sep-1 pic x(1).
+           05 audit-f-time pic 9(8).
+           05 audit-f-sep-2 pic x(1).
+           05 audit-f-pattern pic x(40).
+           05 audit-f-sep-3 pic x(1).
+           05 audit-f-rows pic zz9.
+           05 audit-f-sep-4 pic x(1).
+           05 audit-f-columns pic zz9.
+           05 audit-f-sep-5 pic x(1).
+           05 audit-f-wrap pic x(3).
+           05 audit-f-sep-6 pic x(1).
+           05 audit-f-batch pic x(3).
+           05 audit-f-sep-7 pic x(1).
+           05 audit-f-max-generations pic zzzzz9.
+           05 audit-f-sep-8 pic x(1).
+           05 audit-f-final-generation pic zzzzz9.
+           05 audit-f-sep-9 pic x(1).
+           05 audit-f-outcome pic x(20).
+           05 audit-f-sep-10 pic x(1).
+           05 audit-f-period pic zzzzz9.
+           05 audit-f-unused pic x(34).
+       fd report-scratch-file.
+       01 report-scratch-record pic x(33).
+       fd frame-scratch-file.
+       01 frame-scratch-record pic x(99).
        working-storage section.
        01 arg pic x(100) value spaces.
        01 sleep pic 9 value 1.
        01 total-rows pic 9(2) value 10.
        01 total-columns pic 9(2) value 10.
+       01 pattern-file-name pic x(100) value "patterns/glider.pat".
+       01 pattern-file-status pic xx value "00".
+       01 pattern-eof pic x value "N".
+           88 pattern-is-eof value "Y".
+       01 arg-name pic x(40) value spaces.
+       01 arg-value pic x(100) value spaces.
+       01 arg-value-numeric pic 9(6) value 0.
+       01 max-grid-size pic 9(2) value 99.
        01 old-world.
-         05 old-rows occurs 10 times.
-           10 old-columns occurs 10 times.
+         05 old-rows occurs 99 times.
+           10 old-columns occurs 99 times.
              15 pic 9 value 0.
+       01 old-world-chars redefines old-world pic x(9801).
        01 new-world.
-         05 new-rows occurs 10 times.
-           10 new-columns occurs 10 times.
+         05 new-rows occurs 99 times.
+           10 new-columns occurs 99 times.
              15 pic 9 value 0.
+       01 new-world-chars redefines new-world pic x(9801).
+       01 checkpoint-file-name pic x(100) value "CHECKPOINT.DAT".
+       01 checkpoint-file-status pic xx value "00".
+       01 checkpoint-interval pic 9(4) value 50.
+       01 generation-counter pic 9(6) value 0.
+       01 resume-switch pic x value "N".
+           88 resume-enabled value "Y".
+       01 row-offset-in-chars pic 9(6) value 0.
+       01 checkpoint-due-quotient pic 9(6) value 0.
+       01 checkpoint-due-remainder pic 9(6) value 0.
+       01 report-file-name pic x(100) value "POPULATION.RPT".
+       01 report-file-status pic xx value "00".
+       01 live-cell-count pic 9(6) value 0.
+       01 birth-count pic 9(6) value 0.
+       01 death-count pic 9(6) value 0.
        01 row-counter pic 9(2) value 0.
        01 column-counter pic 9(2) value 0.
        01 x pic 9(2) value 0.
@@ -24,17 +129,91 @@
        01 column-offset pic s9 value 0.
        01 cell pic 9 value 0.
        01 neighbors pic 9 value 0.
+       01 done-switch pic x value "N".
+           88 done-looping value "Y".
+       01 wrap-switch pic x value "N".
+           88 wrap-enabled value "Y".
+       01 batch-switch pic x value "N".
+           88 batch-enabled value "Y".
+       01 frame-file-name pic x(100) value "FRAMES.OUT".
+       01 frame-file-status pic xx value "00".
+       01 max-generations pic 9(6) value 0.
+       01 audit-file-name pic x(100) value "GAMELIFE.LOG".
+       01 audit-file-status pic xx value "00".
+       01 audit-start-date pic 9(8) value 0.
+       01 audit-start-time pic 9(8) value 0.
+       01 edit-switch pic x value "N".
+           88 edit-enabled value "Y".
+       01 edit-done-switch pic x value "N".
+           88 edit-done value "Y".
+       01 edit-row pic 9(2) value 0.
+       01 edit-column pic 9(2) value 0.
+       01 save-pattern-name pic x(100) value spaces.
+       01 outcome pic x(20) value spaces.
+       01 period-length pic 9(6) value 0.
+       01 history-depth pic 9(2) value 20.
+       01 history-count pic 9(4) value 0.
+       01 history-slot pic 9(4) value 0.
+       01 history-index pic 9(4) value 0.
+       01 repeat-found-switch pic x value "N".
+           88 repeat-found value "Y".
+       01 history-table.
+         05 history-entry occurs 20 times.
+           10 history-generation pic 9(6).
+           10 history-chars pic x(9801).
+       01 report-scratch-file-name pic x(100) value "RPTSCR.TMP".
+       01 report-scratch-file-status pic xx value "00".
+       01 frame-scratch-file-name pic x(100) value "FRMSCR.TMP".
+       01 frame-scratch-file-status pic xx value "00".
+       01 truncate-eof-switch pic x value "N".
+           88 truncate-is-eof value "Y".
+       01 truncate-line-counter pic 9(6) value 0.
+       01 truncate-keep-lines pic 9(6) value 0.
+       01 truncate-report-generation pic 9(6) value 0.
        procedure division.
+           accept audit-start-date from date yyyymmdd.
+           accept audit-start-time from time.
            perform parse-cmdline-args.
+           open extend audit-file
+           if audit-file-status = "35" then
+               open output audit-file
+           end-if.
+           if edit-enabled
+               perform maintenance-mode
+               move "EDIT" to outcome
+               perform write-audit-record
+           else
+               if resume-enabled
+                   perform resume-checkpoint
+                   perform truncate-report-file
+                   open extend report-file
+                   if report-file-status = "35" then
+                       open output report-file
+                   end-if
+                   if batch-enabled
+                       perform truncate-frame-file
+                       open extend frame-file
+                       if frame-file-status = "35" then
+                           open output frame-file
+                       end-if
+                   end-if
+               else
+                   perform load-pattern
+                   open output report-file
+                   if batch-enabled
+                       open output frame-file
+                   end-if
+               end-if
 
-           *> Glider
-           move 1 to new-columns(1,3).
-           move 1 to new-columns(2,3).
-           move 1 to new-columns(3,3).
-           move 1 to new-columns(3,2).
-           move 1 to new-columns(2,1).
-
-           perform game-loop until new-world = old-world.
+               perform game-loop until done-looping
+               perform report-outcome
+               perform write-audit-record
+               close report-file
+               if batch-enabled
+                   close frame-file
+               end-if
+           end-if.
+           close audit-file.
            stop run.
 
        parse-cmdline-args.
@@ -45,20 +224,425 @@
                accept arg from argument-value
            end-perform.
        parse-cmdline-arg.
-           if arg = "--test" then
-               move 0 to sleep.
+           move spaces to arg-name arg-value.
+           unstring arg delimited by "=" into arg-name arg-value.
+           evaluate arg-name
+               when "--test"
+                   move 0 to sleep
+               when "--pattern"
+                   move arg-value to pattern-file-name
+               when "--rows"
+                   perform set-total-rows
+               when "--columns"
+                   perform set-total-columns
+               when "--resume"
+                   set resume-enabled to true
+               when "--checkpoint"
+                   move arg-value to checkpoint-file-name
+               when "--checkpoint-interval"
+                   perform set-checkpoint-interval
+               when "--report"
+                   move arg-value to report-file-name
+               when "--wrap"
+                   set wrap-enabled to true
+               when "--batch"
+                   set batch-enabled to true
+               when "--output"
+                   move arg-value to frame-file-name
+                   set batch-enabled to true
+               when "--max-generations"
+                   perform set-max-generations
+               when "--speed"
+                   perform set-sleep
+               when "--audit"
+                   move arg-value to audit-file-name
+               when "--edit"
+                   set edit-enabled to true
+               when "--save-as"
+                   move arg-value to save-pattern-name
+               when other
+                   display "unrecognized argument: " arg
+                   stop run
+           end-evaluate.
+       set-total-rows.
+           perform validate-grid-size-arg.
+           move arg-value-numeric to total-rows.
+       set-total-columns.
+           perform validate-grid-size-arg.
+           move arg-value-numeric to total-columns.
+       validate-grid-size-arg.
+           if function trim(arg-value) is not numeric or arg-value = spaces then
+               display "invalid numeric value in argument: " arg
+               stop run.
+           if function length(function trim(arg-value)) > 6 then
+               display "numeric value too long in argument: " arg
+               stop run.
+           move function trim(arg-value) to arg-value-numeric.
+           if arg-value-numeric < 1 or arg-value-numeric > max-grid-size then
+               display "value out of range 1-" max-grid-size " in argument: " arg
+               stop run.
+       set-checkpoint-interval.
+           if function trim(arg-value) is not numeric or arg-value = spaces then
+               display "invalid numeric value in argument: " arg
+               stop run.
+           if function length(function trim(arg-value)) > 6 then
+               display "numeric value too long in argument: " arg
+               stop run.
+           move function trim(arg-value) to arg-value-numeric.
+           if arg-value-numeric < 1 or arg-value-numeric > 9999 then
+               display "value out of range 1-9999 in argument: " arg
+               stop run.
+           move arg-value-numeric to checkpoint-interval.
+       set-max-generations.
+           if function trim(arg-value) is not numeric or arg-value = spaces then
+               display "invalid numeric value in argument: " arg
+               stop run.
+           if function length(function trim(arg-value)) > 6 then
+               display "numeric value too long in argument: " arg
+               stop run.
+           move function trim(arg-value) to arg-value-numeric.
+           if arg-value-numeric < 1 or arg-value-numeric > 999999 then
+               display "value out of range 1-999999 in argument: " arg
+               stop run.
+           move arg-value-numeric to max-generations.
+       set-sleep.
+           if function trim(arg-value) is not numeric or arg-value = spaces then
+               display "invalid numeric value in argument: " arg
+               stop run.
+           if function length(function trim(arg-value)) > 6 then
+               display "numeric value too long in argument: " arg
+               stop run.
+           move function trim(arg-value) to arg-value-numeric.
+           if arg-value-numeric > 9 then
+               display "value out of range 0-9 in argument: " arg
+               stop run.
+           move arg-value-numeric to sleep.
+
+       load-pattern.
+           move "N" to pattern-eof.
+           open input pattern-file.
+           if pattern-file-status not = "00" then
+               display "cannot open pattern file: " pattern-file-name
+               stop run.
+           perform read-pattern-record.
+           perform until pattern-is-eof
+               perform validate-pattern-cell
+               move 1 to new-columns(pattern-row, pattern-column)
+               perform read-pattern-record
+           end-perform.
+           close pattern-file.
+       read-pattern-record.
+           read pattern-file
+               at end set pattern-is-eof to true
+           end-read.
+       validate-pattern-cell.
+           if pattern-row < 1 or pattern-row > total-rows
+                   or pattern-column < 1 or pattern-column > total-columns then
+               display "pattern cell " pattern-row "," pattern-column
+                   " outside " total-rows "x" total-columns
+                   " grid in pattern file: " pattern-file-name
+               stop run.
+
+       maintenance-mode.
+           move 0 to new-world.
+           perform until edit-done
+               perform clear-screen
+               perform print-world
+               display " "
+               display "enter row to toggle, 0 to finish: " with no advancing
+               accept edit-row
+               if edit-row = 0 then
+                   set edit-done to true
+               else
+                   display "enter column to toggle: " with no advancing
+                   accept edit-column
+                   if edit-row >= 1 and edit-row <= total-rows
+                           and edit-column >= 1 and edit-column <= total-columns
+                       perform toggle-cell
+                   else
+                       display "row/column out of range, ignored"
+                   end-if
+               end-if
+           end-perform.
+           perform prompt-save-pattern.
+       toggle-cell.
+           if new-columns(edit-row, edit-column) = 1 then
+               move 0 to new-columns(edit-row, edit-column)
+           else
+               move 1 to new-columns(edit-row, edit-column)
+           end-if.
+       prompt-save-pattern.
+           if save-pattern-name = spaces then
+               display "enter filename to save pattern as: " with no advancing
+               accept save-pattern-name
+           end-if.
+           move save-pattern-name to pattern-file-name.
+           perform save-pattern.
+       save-pattern.
+           open output pattern-file.
+           perform save-pattern-row varying row-counter from 1 by 1 until row-counter > total-rows.
+           close pattern-file.
+           display "pattern saved to " pattern-file-name.
+       save-pattern-row.
+           perform save-pattern-cell varying column-counter from 1 by 1 until column-counter > total-columns.
+       save-pattern-cell.
+           if new-columns(row-counter, column-counter) = 1 then
+               move row-counter to pattern-row
+               move column-counter to pattern-column
+               write pattern-record
+           end-if.
+
+       resume-checkpoint.
+           open input checkpoint-file.
+           if checkpoint-file-status = "35" then
+               display "no checkpoint file found, starting fresh: " checkpoint-file-name
+               perform load-pattern
+           else
+               if checkpoint-file-status not = "00" then
+                   display "cannot open checkpoint file: " checkpoint-file-name
+                   stop run
+               end-if
+               read checkpoint-file
+               move checkpoint-generation to generation-counter
+               move checkpoint-saved-rows to total-rows
+               move checkpoint-saved-columns to total-columns
+               perform read-checkpoint-row varying row-counter
+                   from 1 by 1 until row-counter > total-rows
+               close checkpoint-file
+           end-if.
+       read-checkpoint-row.
+           compute row-offset-in-chars = (row-counter - 1) * max-grid-size + 1.
+           read checkpoint-file.
+           move checkpoint-data-record(1:total-columns)
+               to new-world-chars(row-offset-in-chars:total-columns).
+
+       truncate-report-file.
+           move "N" to truncate-eof-switch.
+           open input report-file.
+           if report-file-status = "00"
+               open output report-scratch-file
+               perform copy-report-record-if-kept until truncate-is-eof
+               close report-file
+               close report-scratch-file
+               move "N" to truncate-eof-switch
+               open output report-file
+               open input report-scratch-file
+               perform copy-report-record-back until truncate-is-eof
+               close report-file
+               close report-scratch-file
+           else
+               if report-file-status not = "35" then
+                   display "cannot open report file: " report-file-name
+                   stop run
+               end-if
+           end-if.
+       copy-report-record-if-kept.
+           read report-file
+               at end set truncate-is-eof to true
+           end-read.
+           if not truncate-is-eof
+               move report-generation to truncate-report-generation
+               if truncate-report-generation <= generation-counter
+                   move report-record to report-scratch-record
+                   write report-scratch-record
+               else
+                   set truncate-is-eof to true
+               end-if
+           end-if.
+       copy-report-record-back.
+           read report-scratch-file
+               at end set truncate-is-eof to true
+           end-read.
+           if not truncate-is-eof
+               move report-scratch-record to report-record
+               write report-record
+           end-if.
+
+       truncate-frame-file.
+           move "N" to truncate-eof-switch.
+           open input frame-file.
+           if frame-file-status = "00"
+               compute truncate-keep-lines = generation-counter * (total-rows + 2)
+               move 0 to truncate-line-counter
+               open output frame-scratch-file
+               perform copy-frame-line-if-kept until truncate-is-eof
+               close frame-file
+               close frame-scratch-file
+               move "N" to truncate-eof-switch
+               open output frame-file
+               open input frame-scratch-file
+               perform copy-frame-line-back until truncate-is-eof
+               close frame-file
+               close frame-scratch-file
+           else
+               if frame-file-status not = "35" then
+                   display "cannot open frame file: " frame-file-name
+                   stop run
+               end-if
+           end-if.
+       copy-frame-line-if-kept.
+           read frame-file
+               at end set truncate-is-eof to true
+           end-read.
+           if not truncate-is-eof
+               add 1 to truncate-line-counter
+               if truncate-line-counter <= truncate-keep-lines
+                   move frame-record to frame-scratch-record
+                   write frame-scratch-record
+               else
+                   set truncate-is-eof to true
+               end-if
+           end-if.
+       copy-frame-line-back.
+           read frame-scratch-file
+               at end set truncate-is-eof to true
+           end-read.
+           if not truncate-is-eof
+               move frame-scratch-record to frame-record
+               write frame-record
+           end-if.
+
+       maybe-checkpoint.
+           divide generation-counter by checkpoint-interval
+               giving checkpoint-due-quotient
+               remainder checkpoint-due-remainder.
+           if checkpoint-due-remainder = 0
+               perform write-checkpoint.
+       write-checkpoint.
+           open output checkpoint-file.
+           move "H" to checkpoint-tag.
+           move generation-counter to checkpoint-generation.
+           move total-rows to checkpoint-saved-rows.
+           move total-columns to checkpoint-saved-columns.
+           move spaces to checkpoint-header-unused.
+           write checkpoint-data-record.
+           perform write-checkpoint-row varying row-counter from 1 by 1 until row-counter > total-rows.
+           close checkpoint-file.
+       write-checkpoint-row.
+           compute row-offset-in-chars = (row-counter - 1) * max-grid-size + 1.
+           move spaces to checkpoint-data-record.
+           move new-world-chars(row-offset-in-chars:total-columns)
+               to checkpoint-data-record(1:total-columns).
+           write checkpoint-data-record.
 
        game-loop.
            perform simulate.
-           perform clear-screen.
-           perform print-world.
+           add 1 to generation-counter.
+           perform write-report.
+           perform detect-termination.
+           perform check-max-generations.
+           perform maybe-checkpoint.
+           if batch-enabled
+               perform append-frame
+           else
+               perform clear-screen
+               perform print-world
+           end-if.
            call "C$SLEEP" using sleep end-call.
 
+       detect-termination.
+           if new-world = old-world
+               set done-looping to true
+               if live-cell-count = 0
+                   move "EXTINCT" to outcome
+               else
+                   move "STABLE" to outcome
+               end-if
+           else
+               perform check-history
+           end-if.
+
+       check-history.
+           move "N" to repeat-found-switch.
+           perform search-history varying history-index from 1 by 1
+               until history-index > history-count or repeat-found.
+           if repeat-found
+               set done-looping to true
+               move "OSCILLATING" to outcome
+           else
+               perform store-history
+           end-if.
+       search-history.
+           if history-chars(history-index) = new-world-chars
+               set repeat-found to true
+               compute period-length =
+                   generation-counter - history-generation(history-index)
+           end-if.
+       store-history.
+           if history-count < history-depth
+               add 1 to history-count
+               move history-count to history-slot
+           else
+               add 1 to history-slot
+               if history-slot > history-depth
+                   move 1 to history-slot
+               end-if
+           end-if.
+           move generation-counter to history-generation(history-slot).
+           move new-world-chars to history-chars(history-slot).
+
+       check-max-generations.
+           if not done-looping and max-generations > 0
+                   and generation-counter >= max-generations
+               set done-looping to true
+               move "MAX-GENERATIONS" to outcome
+           end-if.
+
+       report-outcome.
+           if outcome = "OSCILLATING" then
+               display "generation " generation-counter
+                   ": " outcome " detected, cycle length " period-length
+           else
+               display "generation " generation-counter ": " outcome
+           end-if.
+
+       write-audit-record.
+           move spaces to audit-record.
+           move audit-start-date to audit-f-date.
+           move audit-start-time to audit-f-time.
+           if edit-enabled
+               move save-pattern-name to audit-f-pattern
+           else
+               if resume-enabled
+                   move checkpoint-file-name to audit-f-pattern
+               else
+                   move pattern-file-name to audit-f-pattern
+               end-if
+           end-if.
+           move total-rows to audit-f-rows.
+           move total-columns to audit-f-columns.
+           if wrap-enabled
+               move "YES" to audit-f-wrap
+           else
+               move "NO" to audit-f-wrap
+           end-if.
+           if batch-enabled
+               move "YES" to audit-f-batch
+           else
+               move "NO" to audit-f-batch
+           end-if.
+           move max-generations to audit-f-max-generations.
+           move generation-counter to audit-f-final-generation.
+           move outcome to audit-f-outcome.
+           move period-length to audit-f-period.
+           write audit-record.
+
+       write-report.
+           move spaces to report-record.
+           move generation-counter to report-generation.
+           move live-cell-count to report-live-count.
+           move birth-count to report-births.
+           move death-count to report-deaths.
+           write report-record.
+
        simulate.
            move new-world to old-world.
            perform iterate-world.
 
        iterate-world.
+           move 0 to live-cell-count.
+           move 0 to birth-count.
+           move 0 to death-count.
            perform iterate-row varying row-counter from 1 by 1 until row-counter > total-rows.
        iterate-row.
            perform iterate-cell varying column-counter from 1 by 1 until column-counter > total-columns.
@@ -66,13 +650,18 @@
            perform count-neighbors.
            move old-columns(row-counter, column-counter) to cell.
            if cell = 1 and neighbors < 2 then
-               move 0 to new-columns(row-counter, column-counter).
+               move 0 to new-columns(row-counter, column-counter)
+               add 1 to death-count.
            if cell = 1 and (neighbors = 2 or neighbors = 3) then
-               move 1 to new-columns(row-counter, column-counter).
+               move 1 to new-columns(row-counter, column-counter)
+               add 1 to live-cell-count.
            if cell = 1 and neighbors > 3 then
-               move 0 to new-columns(row-counter, column-counter).
+               move 0 to new-columns(row-counter, column-counter)
+               add 1 to death-count.
            if cell = 0 and neighbors = 3 then
-               move 1 to new-columns(row-counter, column-counter).
+               move 1 to new-columns(row-counter, column-counter)
+               add 1 to birth-count
+               add 1 to live-cell-count.
 
        count-neighbors.
            move 0 to neighbors.
@@ -111,9 +700,39 @@
        count-neighbor.
            compute x = row-counter + row-offset.
            compute y = column-counter + column-offset.
+           if wrap-enabled
+               perform wrap-coordinates.
            if x >= 1 and x <= total-rows and y >= 1 and y <= total-columns then
                move old-columns(x, y) to cell
                add cell neighbors giving neighbors.
+       wrap-coordinates.
+           if x < 1
+               add total-rows to x.
+           if x > total-rows
+               subtract total-rows from x.
+           if y < 1
+               add total-columns to y.
+           if y > total-columns
+               subtract total-columns from y.
+
+       append-frame.
+           move spaces to frame-record.
+           move "generation " to frame-header-label.
+           move generation-counter to frame-header-generation.
+           write frame-record.
+           perform append-frame-row varying row-counter from 1 by 1 until row-counter > total-rows.
+           move spaces to frame-record.
+           write frame-record.
+       append-frame-row.
+           move spaces to frame-record.
+           perform append-frame-cell varying column-counter from 1 by 1 until column-counter > total-columns.
+           write frame-record.
+       append-frame-cell.
+           if new-columns(row-counter,column-counter) = 1 then
+               move "#" to frame-record(column-counter:1)
+           else
+               move " " to frame-record(column-counter:1)
+           end-if.
 
        print-world.
            perform print-row varying row-counter from 1 by 1 until row-counter > total-rows.
